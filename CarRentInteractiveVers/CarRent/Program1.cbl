@@ -1,16 +1,56 @@
        identification division.
        program-id. Program1 as "CarRent.Program1".
-       
+
        environment division.
+       input-output section.
+       file-control.     Select RentalsOfDay assign to 'E:\COBOL Stuff\CarRentInteractiveVers\CarRent\RentalsOfDay.txt'
+                            organization is line sequential.
+                         Select BatchClientData assign to 'E:\COBOL Stuff\CarRentInteractiveVers\CarRent\BatchClientData.txt'
+                            organization is line sequential.
+                         Select BatchErrors assign to 'E:\COBOL Stuff\CarRentInteractiveVers\CarRent\BatchErrors.txt'
+                            organization is line sequential.
+
        data division.
+       file section.
+       Fd RentalsOfDay.
+       01 DailyRentalRec.
+         05 DR-Client-Lname picture x(20).
+         05 DR-Client-Initial picture x.
+         05 DR-CarType picture x(10).
+         05 DR-AmountMiles picture $ZZZZZ9.99.
+         05 DR-AmountDays picture $ZZZZZ9.99.
+         05 DR-TotalAmount picture $ZZZZZZ9.99.
+
+       Fd BatchClientData.
+       01 Batch-Client-Data.
+         05 Batch-Client_Lname Picture x(20).
+         05 Batch-firstInitial Picture x.
+         05 Batch-CarType Picture x.
+         05 Batch-MilesDriven Picture 9(5).
+         05 Batch-RentedDays Picture 999.
+
+       Fd BatchErrors.
+       01 BatchError-Rec.
+         05 BE-Client-Lname picture x(20).
+         05 picture x(3) value spaces.
+         05 BE-Initial picture x.
+         05 picture x(3) value spaces.
+         05 BE-CarType picture x.
+         05 picture x(3) value spaces.
+         05 BE-Reason picture x(40).
+
        working-storage section.
 
       *Math Variables
        01 PriceDay picture 999.
        01 PriceMile picture 9v99.
+       01 PriceMile2 picture 9v99.
 
        01 Continue-Input picture x value 'Y'.
        01 VoidLine picture x(80) value spaces.
+       01 CarTypeErrorMsg picture x(45) value spaces.
+       01 Mode-Input picture x value 'I'.
+       01 Batch-More-Records picture xxx value 'Yes'.
 
       *Input data fields
 
@@ -41,7 +81,28 @@
 
        01 WS-AmountMiles picture 999999v99.
        01 WS-AmountDays picture 999999v99.
-       
+       01 WS-TotalAmount picture 9999999v99.
+
+      *End-of-shift accumulators
+       01 WS-TotalCarsRented picture 999 value 0.
+       01 WS-TotalToyota picture 9999999v99 value 0.
+       01 WS-TotalChevrolet picture 9999999v99 value 0.
+       01 WS-TotalCadillac picture 9999999v99 value 0.
+       01 WS-GrandTotal picture 9999999v99 value 0.
+
+       01 SummaryOut.
+         05 picture x(3) value spaces.
+         05 TotalCarsRented-Out picture ZZ9.
+         05 picture x(3) value spaces.
+         05 TotalToyota-Out picture $ZZZZZZ9.99.
+         05 picture x(3) value spaces.
+         05 TotalChevrolet-Out picture $ZZZZZZ9.99.
+         05 picture x(3) value spaces.
+         05 TotalCadillac-Out picture $ZZZZZZ9.99.
+         05 picture x(3) value spaces.
+         05 GrandTotal-Out picture $ZZZZZZZ9.99.
+
+
        01 HEADER.
          05 picture x(17) value spaces.
          05 picture x(47) value 'Rental Car Company Report - Customer Rent Total'.
@@ -87,9 +148,17 @@
          05 column 14 picture x(20) to Client_LName.
          05 line 11 column 3 value 'Car Number Type: '.
          05 column 20 picture 9 to CarType.
-         05 line 13 column 3 value 'Amount of miles driven: '.
+         05 line 13 column 3 from CarTypeErrorMsg.
+         05 line 17 column 3 value 'Press Enter once Finished'.
+
+       01 Screen-1b.
+         05 blank screen beep foreground-color 2 background-color 0 highlight required.
+         05 line 1 column 5 from HEADER.
+         05 line 4 column 3 value 'Please enter the wanted value on each field: '.
+         05 line 5 column 5 value '*Press tab to change of field*'.
+         05 line 7 column 3 value 'Amount of miles driven: '.
          05 column 27 picture 9(5) to MilesDriven.
-         05 line 15 column 3 value 'Number of days rented: '.
+         05 line 9 column 3 value 'Number of days rented: '.
          05 column 28 picture 999 to RentedDays.
          05 line 17 column 3 value 'Press Enter once Finished'.
 
@@ -103,19 +172,58 @@
          05 line 20 column 3 value 'Is there more records to enter? (Enter Y or N)'.
          05 line 21 column 3 value 'Enter answer :'.
          05 column 20 to Continue-Input.
-         
+
+       01 Screen-3.
+         05 blank screen foreground-color 2 background-color 0 highlight.
+         05 line 1 column 1 from VoidLine.
+         05 line 3 column 1 from HEADER.
+         05 line 6 column 3 value 'End of Shift Rental Summary'.
+         05 line 8 column 3 value 'Total Cars Rented Today:'.
+         05 line 8 column 30 from TotalCarsRented-Out.
+         05 line 10 column 3 value 'Total Amount - Toyota:'.
+         05 line 10 column 30 from TotalToyota-Out.
+         05 line 11 column 3 value 'Total Amount - Chevrolet:'.
+         05 line 11 column 30 from TotalChevrolet-Out.
+         05 line 12 column 3 value 'Total Amount - Cadillac:'.
+         05 line 12 column 30 from TotalCadillac-Out.
+         05 line 14 column 3 value 'Grand Total Amount:'.
+         05 line 14 column 30 from GrandTotal-Out.
+         05 line 17 column 3 value 'Press Enter to close out the shift'.
+
 
        procedure division.
        100-Initial-Module.
-           perform until Continue-Input = 'n' or 'N'
-               perform 150-Display-Screen
-               perform 200-calc-module
-               perform 300-Display-Output
-           end-perform
+           open output RentalsOfDay
+           display 'Enter mode - (I)nteractive screen entry or (B)atch file: '
+           accept Mode-Input
+
+           if Mode-Input = 'B' or Mode-Input = 'b'
+               perform 400-Batch-Module
+           else
+               perform until Continue-Input = 'n' or 'N'
+                   perform 150-Display-Screen
+                   perform 200-calc-module
+                   perform 300-Display-Output
+               end-perform
+           end-if
+
+             perform 350-Display-Summary
+             close RentalsOfDay
              stop run.
        150-Display-Screen.
-           Display Screen-1
-           accept Screen-1.
+           move spaces to CarTypeErrorMsg
+           perform with test after
+               until CarType = 1 or CarType = 2 or CarType = 3
+               Display Screen-1
+               accept Screen-1
+               if CarType = 1 or CarType = 2 or CarType = 3
+                   move spaces to CarTypeErrorMsg
+               else
+                   move 'Invalid Car Type - enter 1, 2 or 3 only' to CarTypeErrorMsg
+               end-if
+           end-perform
+           Display Screen-1b
+           accept Screen-1b.
        200-calc-module.
            move Client_Lname to Client_LnameOut
            move firstInitial to Clientinitial
@@ -124,18 +232,21 @@
            if Cartype is equal to 1
                move 26 to PriceDay
                move 0.18 to PriceMile
+               move 0.30 to PriceMile2
                move 'Toyota' to CarTypeOut
 
            else
                if Cartype is equal to 2
                    move 32 to PriceDay
                    move 0.22 to PriceMile
+                   move 0.35 to PriceMile2
                    move 'Chevrolet' to CarTypeOut
                    else
-           
+
                 if CarType is equal to 3
                    move 43 to PriceDay
                    move 0.28 to PriceMile
+                   move 0.45 to PriceMile2
                    move 'Cadillac' to CarTypeOut
                    end-if
 
@@ -143,20 +254,97 @@
 
            end-if
 
-               if MilesDriven > 100
-                   Compute WS-AmountMiles rounded = (MilesDriven - 100) * PriceMile
+      *        Tiered excess-mileage rate: miles 101-300 at PriceMile,
+      *        miles 301 and up at the higher PriceMile2 band.
+               if MilesDriven > 300
+                   Compute WS-AmountMiles rounded =
+                       (200 * PriceMile) + ((MilesDriven - 300) * PriceMile2)
                else
-                     Move 0 to WS-AmountMiles
+                   if MilesDriven > 100
+                       Compute WS-AmountMiles rounded = (MilesDriven - 100) * PriceMile
+                   else
+                         Move 0 to WS-AmountMiles
+                   end-if
                end-if
 
                Compute WS-AmountDays rounded = RentedDays * Priceday
-               Compute TotalAmount rounded = WS-AmountDays + WS-AmountMiles
+               Compute WS-TotalAmount rounded = WS-AmountDays + WS-AmountMiles
+               move WS-TotalAmount to TotalAmount
 
                move WS-AmountMiles to AmountMiles
-               move WS-AmountDays to AmountDays.
+               move WS-AmountDays to AmountDays
+
+               perform 250-Write-Daily-Record
+               perform 260-Accumulate-Totals.
+
+       250-Write-Daily-Record.
+           move Client_LnameOut to DR-Client-Lname
+           move ClientInitial to DR-Client-Initial
+           move CarTypeOut to DR-CarType
+           move AmountMiles to DR-AmountMiles
+           move AmountDays to DR-AmountDays
+           move TotalAmount to DR-TotalAmount
+           write DailyRentalRec.
+
+       260-Accumulate-Totals.
+           add 1 to WS-TotalCarsRented
+           add WS-TotalAmount to WS-GrandTotal
+           if CarTypeOut = 'Toyota'
+               add WS-TotalAmount to WS-TotalToyota
+           else
+               if CarTypeOut = 'Chevrolet'
+                   add WS-TotalAmount to WS-TotalChevrolet
+               else
+                   if CarTypeOut = 'Cadillac'
+                       add WS-TotalAmount to WS-TotalCadillac
+                   end-if
+               end-if
+           end-if.
 
        300-Display-Output.
            Display Screen-2
            Accept Screen-2.
 
+       350-Display-Summary.
+           move WS-TotalCarsRented to TotalCarsRented-Out
+           move WS-TotalToyota to TotalToyota-Out
+           move WS-TotalChevrolet to TotalChevrolet-Out
+           move WS-TotalCadillac to TotalCadillac-Out
+           move WS-GrandTotal to GrandTotal-Out
+           Display Screen-3
+           Accept Screen-3.
+
+       400-Batch-Module.
+           open input BatchClientData
+             output BatchErrors
+           perform until Batch-More-Records = 'No'
+               read BatchClientData
+                   at end
+                       move 'No' to Batch-More-Records
+                   not at end
+                       if Batch-CarType = '1' or Batch-CarType = '2'
+                          or Batch-CarType = '3'
+                           move Batch-Client_Lname to Client_Lname
+                           move Batch-firstInitial to firstInitial
+                           move Batch-CarType to CarType
+                           move Batch-MilesDriven to MilesDriven
+                           move Batch-RentedDays to RentedDays
+                           perform 200-calc-module
+                           display PrintOut
+                       else
+                           perform 420-Write-Batch-Error
+                       end-if
+               end-read
+           end-perform
+           close BatchClientData
+                 BatchErrors.
+
+       420-Write-Batch-Error.
+           move spaces to BatchError-Rec
+           move Batch-Client_Lname to BE-Client-Lname
+           move Batch-firstInitial to BE-Initial
+           move Batch-CarType to BE-CarType
+           move 'INVALID CAR TYPE - ENTER 1, 2 OR 3 ONLY' to BE-Reason
+           write BatchError-Rec.
+
        end program Program1.
