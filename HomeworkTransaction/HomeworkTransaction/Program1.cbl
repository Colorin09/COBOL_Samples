@@ -6,10 +6,38 @@
                        organization is line sequential.
                        SELECT FINALREPORT   ASSIGN TO "E:\COBOL Stuff\HomeworkTransaction\HomeworkTransaction\outputClients.txt"
                        organization is line sequential.
+                       SELECT REJECTFILE   ASSIGN TO "E:\COBOL Stuff\HomeworkTransaction\HomeworkTransaction\RejectedClients.txt"
+                       organization is line sequential.
+                       SELECT DATERANGEPARM ASSIGN TO "E:\COBOL Stuff\HomeworkTransaction\HomeworkTransaction\DateRangeParm.txt"
+                       organization is line sequential
+                       file status is WS-PARM-STATUS.
+                       SELECT SORTWORK ASSIGN TO "SORTWORK".
+                       SELECT SORTEDCLIENTS ASSIGN TO "E:\COBOL Stuff\HomeworkTransaction\HomeworkTransaction\SortedClients.txt"
+                       organization is line sequential.
 
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTSINFO.
+       01 CLIENT-INFO-SRT.
+         05 NAME-CLIENT-SRT.
+            10 INITIAL1-SRT PICTURE X.
+            10 INITIAL2-SRT PICTURE X.
+            10 LASTNAME-SRT PICTURE X(10).
+         05 DATE-INPUT-SRT PICTURE X(6).
+         05 AMOUNT-SRT PICTURE 999999.
+         05 TRANS-TYPE-SRT PICTURE X.
+
+       SD SORTWORK.
+       01 SORT-REC.
+         05 SORT-NAME-CLIENT.
+            10 SORT-INITIAL1 PICTURE X.
+            10 SORT-INITIAL2 PICTURE X.
+            10 SORT-LASTNAME PICTURE X(10).
+         05 SORT-DATE-INPUT PICTURE X(6).
+         05 SORT-AMOUNT PICTURE 999999.
+         05 SORT-TRANS-TYPE PICTURE X.
+
+       FD SORTEDCLIENTS.
        01 CLIENT_INFO.
          05 NAME-CLIENT.
             10 INITIAL1 PICTURE X.
@@ -17,6 +45,9 @@
             10 LASTNAME PICTURE X(10).
          05 DATE_INPUT PICTURE X(6).
          05 AMOUNT PICTURE 999999.
+         05 TRANS-TYPE PICTURE X.
+           88 IS-DEPOSIT VALUE 'D'.
+           88 IS-WITHDRAWAL VALUE 'W'.
 
        FD FINALREPORT.
        01 OUTPUTREPORT.
@@ -28,18 +59,109 @@
            10 LASTNAME-OUT PICTURE X(10).
          05 PICTURE X(6) VALUE SPACES.
          05 DATE_PLACE PICTURE X(7).
-         05 PICTURE X(11) VALUE SPACES.
-         05 AMOUNT-OUT PICTURE $ZZZ,ZZ9.
-         05 PICTURE X(11) VALUE SPACES.
+         05 PICTURE X(7) VALUE SPACES.
+         05 TRANS-TYPE-OUT PICTURE X.
+         05 PICTURE XXX VALUE SPACES.
+         05 AMOUNT-OUT PICTURE $ZZZ,ZZ9CR.
+         05 PICTURE X(9) VALUE SPACES.
+
+       FD REJECTFILE.
+       01 REJECT-REC.
+         05 REJECT-NAME-OUT.
+           10 REJECT-INITIAL1-OUT PICTURE X.
+           10 PICTURE X VALUE SPACE.
+           10 REJECT-INITIAL2-OUT PICTURE X.
+           10 PICTURE X VALUE SPACE.
+           10 REJECT-LASTNAME-OUT PICTURE X(10).
+         05 PICTURE X(3) VALUE SPACES.
+         05 REJECT-DATE-OUT PICTURE X(6).
+         05 PICTURE X(3) VALUE SPACES.
+         05 REJECT-AMOUNT-OUT PICTURE X(6).
+         05 PICTURE X(3) VALUE SPACES.
+         05 REJECT-REASON-OUT PICTURE X(25).
+
+       FD DATERANGEPARM.
+       01 PARM-REC.
+         05 PARM-START-DATE PICTURE X(6).
+         05 PARM-END-DATE PICTURE X(6).
 
        WORKING-STORAGE SECTION.
        01 WS_DATE PICTURE 99/9999.
-       
+       01 WS-SIGNED-AMOUNT PICTURE S9(6).
+       01 WS-AMOUNT-CEILING PICTURE 9(6) VALUE 500000.
+
+      *Date-range selection parameter (optional file). DATE_INPUT and
+      *the parameter dates are stored MMDDYY, so a plain string
+      *compare sorts by month before year and gets a range spanning a
+      *year boundary backwards - WS-RANGE-START-KEY/WS-RANGE-END-KEY/
+      *WS-DATE-KEY below re-order the same digits into YYMMDD so the
+      *comparison in 100-MAIN-MODULE is chronological.
+       01 WS-PARM-STATUS PICTURE XX.
+       01 WS-RANGE-FILTER-ACTIVE PICTURE X VALUE 'N'.
+       01 WS-RANGE-START PICTURE X(6) VALUE SPACES.
+       01 WS-RANGE-START-BREAKDOWN REDEFINES WS-RANGE-START.
+         05 WS-RANGE-START-MM PICTURE 99.
+         05 WS-RANGE-START-DD PICTURE 99.
+         05 WS-RANGE-START-YY PICTURE 99.
+       01 WS-RANGE-END PICTURE X(6) VALUE SPACES.
+       01 WS-RANGE-END-BREAKDOWN REDEFINES WS-RANGE-END.
+         05 WS-RANGE-END-MM PICTURE 99.
+         05 WS-RANGE-END-DD PICTURE 99.
+         05 WS-RANGE-END-YY PICTURE 99.
+       01 WS-RANGE-START-KEY PICTURE 9(6) VALUE 0.
+       01 WS-RANGE-END-KEY PICTURE 9(6) VALUE 0.
+       01 WS-DATE-KEY PICTURE 9(6) VALUE 0.
+
+      *Input validation
+       01 WS-VALID-RECORD PICTURE X VALUE 'Y'.
+       01 WS-REJECT-REASON PICTURE X(25) VALUE SPACES.
+       01 DATE_INPUT_HOLDER PICTURE X(6).
+       01 DATE-INPUT-BREAKDOWN REDEFINES DATE_INPUT_HOLDER.
+         05 WS-MM PICTURE 99.
+         05 WS-DD PICTURE 99.
+         05 WS-YY PICTURE 99.
+
+      *Per-customer balance / grand-total accumulators. The break key
+      *is the full name (initials + lastname), matching the SORT key
+      *from req 014 (LASTNAME/INITIAL1/INITIAL2) - lastname alone is
+      *not enough to identify a customer.
+       01 WS-FIRST-RECORD PICTURE X VALUE 'Y'.
+       01 WS-PRIOR-NAME.
+         05 WS-PRIOR-INITIAL1 PICTURE X.
+         05 WS-PRIOR-INITIAL2 PICTURE X.
+         05 WS-PRIOR-LASTNAME PICTURE X(10).
+       01 WS-NAME-SUBTOTAL PICTURE S9(7) VALUE 0.
+       01 WS-GRAND-TOTAL PICTURE S9(8) VALUE 0.
+
+       01 SUBTOTAL-LINE.
+         05 PICTURE X(15) VALUE SPACES.
+         05 PICTURE X(8) VALUE 'BALANCE-'.
+         05 SUBTOTAL-INITIAL1-OUT PICTURE X.
+         05 PICTURE X VALUE '.'.
+         05 SUBTOTAL-INITIAL2-OUT PICTURE X.
+         05 PICTURE X VALUE '.'.
+         05 SUBTOTAL-NAME-OUT PICTURE X(10).
+         05 PICTURE X(2) VALUE SPACES.
+         05 SUBTOTAL-AMOUNT-OUT PICTURE $$,$$$,$$9CR.
+         05 PICTURE X(11) VALUE SPACES.
+
+       01 GRAND-TOTAL-LINE.
+         05 PICTURE X(20) VALUE SPACES.
+         05 PICTURE X(19) VALUE 'GRAND TOTAL BALANCE'.
+         05 PICTURE XXX VALUE SPACES.
+         05 GRANDTOTAL-AMOUNT-OUT PICTURE $$$,$$$,$$9CR.
+         05 PICTURE X VALUE SPACE.
+         05 PICTURE X VALUE '*'.
+         05 PICTURE X(10) VALUE SPACES.
+
+
        01 HEADER.
          05 PICTURE X(5) VALUE SPACES.
          05 NAME PICTURE X(4) VALUE 'NAME'.
          05 PICTURE X(5) VALUE SPACES.
          05 DATEINFO PICTURE X(19) VALUE 'DATE OF TRANSACTION'.
+         05 PICTURE XX VALUE SPACES.
+         05 TYPEINFO PICTURE X(4) VALUE 'TYPE'.
          05 PICTURE XXX VALUE SPACES.
          05 AMTRANS PICTURE X(21) VALUE 'AMOUNT OF TRANSACTION'.
          05 PICTURE XX VALUE SPACES.
@@ -50,8 +172,15 @@
 
        procedure division.
        100-MAIN-MODULE.
-            OPEN INPUT CLIENTSINFO
+            PERFORM 105-READ-DATE-RANGE-PARM
+            SORT SORTWORK ON ASCENDING KEY SORT-LASTNAME
+                                            SORT-INITIAL1
+                                            SORT-INITIAL2
+                USING CLIENTSINFO
+                GIVING SORTEDCLIENTS
+            OPEN INPUT SORTEDCLIENTS
                  OUTPUT FINALREPORT
+                 OUTPUT REJECTFILE
             MOVE INSERTLINE TO OUTPUTREPORT
             WRITE OUTPUTREPORT
             BEFORE ADVANCING 1 LINE
@@ -59,16 +188,101 @@
             WRITE OUTPUTREPORT
              BEFORE ADVANCING 2 LINES
           PERFORM UNTIL ARE-THERE-MORE-RECORDS = 'NO'
-             READ CLIENTSINFO
+             READ SORTEDCLIENTS
                AT END
                    MOVE 'NO' TO ARE-THERE-MORE-RECORDS
                NOT AT END
-                  PERFORM 200-REST-OF-PROCEDURE
+                  PERFORM 175-VALIDATE-RECORD
+                  IF WS-VALID-RECORD = 'N'
+                      PERFORM 180-WRITE-REJECT
+                  ELSE
+                      IF WS-RANGE-FILTER-ACTIVE = 'Y' AND
+                         (WS-DATE-KEY < WS-RANGE-START-KEY OR
+                          WS-DATE-KEY > WS-RANGE-END-KEY)
+                          CONTINUE
+                      ELSE
+                          IF WS-FIRST-RECORD = 'Y'
+                              MOVE 'N' TO WS-FIRST-RECORD
+                              MOVE NAME-CLIENT TO WS-PRIOR-NAME
+                          ELSE
+                              IF NAME-CLIENT NOT = WS-PRIOR-NAME
+                                  PERFORM 250-WRITE-SUBTOTAL
+                                  MOVE NAME-CLIENT TO WS-PRIOR-NAME
+                              END-IF
+                          END-IF
+                          PERFORM 200-REST-OF-PROCEDURE
+                      END-IF
+                  END-IF
            END-READ
         END-PERFORM
-           CLOSE CLIENTSINFO
+           IF WS-FIRST-RECORD = 'N'
+               PERFORM 250-WRITE-SUBTOTAL
+           END-IF
+           PERFORM 260-WRITE-GRAND-TOTAL
+           CLOSE SORTEDCLIENTS
                  FINALREPORT
+                 REJECTFILE
            STOP RUN.
+       105-READ-DATE-RANGE-PARM.
+           OPEN INPUT DATERANGEPARM
+           IF WS-PARM-STATUS = '00'
+               READ DATERANGEPARM
+                   AT END
+                       MOVE 'N' TO WS-RANGE-FILTER-ACTIVE
+                   NOT AT END
+                       MOVE PARM-START-DATE TO WS-RANGE-START
+                       MOVE PARM-END-DATE TO WS-RANGE-END
+                       COMPUTE WS-RANGE-START-KEY =
+                           WS-RANGE-START-YY * 10000 +
+                           WS-RANGE-START-MM * 100 +
+                           WS-RANGE-START-DD
+                       COMPUTE WS-RANGE-END-KEY =
+                           WS-RANGE-END-YY * 10000 +
+                           WS-RANGE-END-MM * 100 +
+                           WS-RANGE-END-DD
+                       MOVE 'Y' TO WS-RANGE-FILTER-ACTIVE
+               END-READ
+               CLOSE DATERANGEPARM
+           ELSE
+               MOVE 'N' TO WS-RANGE-FILTER-ACTIVE
+           END-IF.
+       175-VALIDATE-RECORD.
+           MOVE 'Y' TO WS-VALID-RECORD
+           MOVE SPACES TO WS-REJECT-REASON
+           MOVE DATE_INPUT TO DATE_INPUT_HOLDER
+           IF DATE_INPUT_HOLDER NOT NUMERIC
+               MOVE 'N' TO WS-VALID-RECORD
+               MOVE 'INVALID DATE' TO WS-REJECT-REASON
+           ELSE
+               COMPUTE WS-DATE-KEY = WS-YY * 10000 + WS-MM * 100 + WS-DD
+               IF WS-MM < 1 OR WS-MM > 12
+                   MOVE 'N' TO WS-VALID-RECORD
+                   MOVE 'INVALID MONTH' TO WS-REJECT-REASON
+               ELSE
+                   IF WS-DD < 1 OR WS-DD > 31
+                       MOVE 'N' TO WS-VALID-RECORD
+                       MOVE 'INVALID DAY' TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF
+           IF AMOUNT NOT NUMERIC
+               MOVE 'N' TO WS-VALID-RECORD
+               MOVE 'INVALID AMOUNT' TO WS-REJECT-REASON
+           ELSE
+               IF AMOUNT = ZERO OR AMOUNT > WS-AMOUNT-CEILING
+                   MOVE 'N' TO WS-VALID-RECORD
+                   MOVE 'AMOUNT OUT OF RANGE' TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+       180-WRITE-REJECT.
+           MOVE SPACES TO REJECT-REC
+           MOVE INITIAL1 TO REJECT-INITIAL1-OUT
+           MOVE INITIAL2 TO REJECT-INITIAL2-OUT
+           MOVE LASTNAME TO REJECT-LASTNAME-OUT
+           MOVE DATE_INPUT TO REJECT-DATE-OUT
+           MOVE AMOUNT TO REJECT-AMOUNT-OUT
+           MOVE WS-REJECT-REASON TO REJECT-REASON-OUT
+           WRITE REJECT-REC.
        200-REST-OF-PROCEDURE.
            MOVE SPACES TO OUTPUTREPORT
            MOVE INITIAL1 TO INITIAL1-OUT
@@ -78,7 +292,31 @@
            MOVE LASTNAME TO LASTNAME-OUT
            MOVE DATE_INPUT TO WS_DATE
            MOVE WS_DATE TO DATE_PLACE
-           MOVE AMOUNT TO AMOUNT-OUT.
+           MOVE TRANS-TYPE TO TRANS-TYPE-OUT
+           IF IS-WITHDRAWAL
+               COMPUTE WS-SIGNED-AMOUNT = 0 - AMOUNT
+           ELSE
+               MOVE AMOUNT TO WS-SIGNED-AMOUNT
+           END-IF
+           MOVE WS-SIGNED-AMOUNT TO AMOUNT-OUT
+           ADD WS-SIGNED-AMOUNT TO WS-NAME-SUBTOTAL
+           ADD WS-SIGNED-AMOUNT TO WS-GRAND-TOTAL.
            WRITE OUTPUTREPORT.
+       250-WRITE-SUBTOTAL.
+           MOVE SPACES TO OUTPUTREPORT
+           MOVE WS-PRIOR-INITIAL1 TO SUBTOTAL-INITIAL1-OUT
+           MOVE WS-PRIOR-INITIAL2 TO SUBTOTAL-INITIAL2-OUT
+           MOVE WS-PRIOR-LASTNAME TO SUBTOTAL-NAME-OUT
+           MOVE WS-NAME-SUBTOTAL TO SUBTOTAL-AMOUNT-OUT
+           MOVE SUBTOTAL-LINE TO OUTPUTREPORT
+           WRITE OUTPUTREPORT
+             BEFORE ADVANCING 1 LINE
+           MOVE 0 TO WS-NAME-SUBTOTAL.
+       260-WRITE-GRAND-TOTAL.
+           MOVE SPACES TO OUTPUTREPORT
+           MOVE WS-GRAND-TOTAL TO GRANDTOTAL-AMOUNT-OUT
+           MOVE GRAND-TOTAL-LINE TO OUTPUTREPORT
+           WRITE OUTPUTREPORT
+             BEFORE ADVANCING 2 LINES.
        end program Program1.
         
\ No newline at end of file
