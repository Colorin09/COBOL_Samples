@@ -4,9 +4,22 @@
        Environment division.
        Input-Output section.
        File-control.    Select shipData assign to 'E:\COBOL Stuff\CargoFileUsingSearch\CargoFileUsingSearch\CargosProducts.txt'
-                           organization is line sequential. 
+                           organization is line sequential.
                         Select Outputfile assign to 'E:\COBOL Stuff\CargoFileUsingSearch\CargoFileUsingSearch\FinalReport.txt'
-                        organization is line sequential.
+                        organization is line sequential
+                        file status is WS-OUT-Status.
+                        Select ExceptionsFile assign to 'E:\COBOL Stuff\CargoFileUsingSearch\CargoFileUsingSearch\Exceptions.txt'
+                        organization is line sequential
+                        file status is WS-EX-Status.
+                        Select PriceMaster assign to 'E:\COBOL Stuff\CargoFileUsingSearch\CargoFileUsingSearch\PriceMaster.txt'
+                        organization is line sequential
+                        file status is WS-PM-Status.
+                        Select CheckpointFile assign to 'E:\COBOL Stuff\CargoFileUsingSearch\CargoFileUsingSearch\Checkpoint.txt'
+                        organization is line sequential
+                        file status is WS-CP-Status.
+                        Select FxRateMaster assign to 'E:\COBOL Stuff\CargoFileUsingSearch\CargoFileUsingSearch\FxRateMaster.txt'
+                        organization is line sequential
+                        file status is WS-FX-Status.
 
        Data division.
 
@@ -27,14 +40,103 @@
          05 picture x(8).
          05 prodUnits-Out picture ZZZZ9.
          05 picture x(8).
-         05 TotalPrice picture ZZZ99.99.
-         05 picture x(7).
+         05 TotalPrice picture ZZZZZZ9.99.
+         05 picture x.
+         05 Currency-Out picture x(3).
+         05 picture x(6).
          05 Country-Out picture x(14).
 
+       Fd ExceptionsFile.
+       01 Exception-Rec.
+         05 picture x(8).
+         05 ExShipName-Out picture x(20).
+         05 picture x(8).
+         05 ExShipProduct-Out picture x(10).
+         05 picture x(8).
+         05 ExProdUnits-Out picture ZZZZ9.
+         05 picture x(8).
+         05 ExReason-Out picture x(32).
+
+       Fd PriceMaster.
+       01 PriceMasterRec.
+         05 PM-prodName picture x(10).
+         05 PM-prodCost picture 99v99.
+
+       Fd CheckpointFile.
+       01 Checkpoint-Rec.
+         05 CP-Last-ShipName picture x(20).
+         05 CP-Last-Sequence picture 9(7).
+         05 CP-Prior-Country picture x(14).
+         05 CP-Country-Subtotal picture 9999999v99.
+         05 CP-Grand-Total picture 9999999v99.
+
+       Fd FxRateMaster.
+       01 FxRateRec.
+         05 FX-Country picture x(14).
+         05 FX-CurrencyCode picture x(3).
+         05 FX-Rate picture 9(3)v9999.
+
        Working-storage section.
 
        01 Are-There-More-Records picture xxx value 'Yes'.
+       01 Price-More-Records picture xxx value 'Yes'.
+       01 CP-More-Records picture xxx value 'Yes'.
+       01 Fx-More-Records picture xxx value 'Yes'.
        01 VoidLine picture x(100) value spaces.
+       01 WS-Product-Found picture x value 'Y'.
+       01 WS-CP-Status picture xx value spaces.
+       01 WS-PM-Status picture xx value spaces.
+       01 WS-FX-Status picture xx value spaces.
+       01 WS-OUT-Status picture xx value spaces.
+       01 WS-EX-Status picture xx value spaces.
+
+      *Per-country currency conversion, loaded from FxRateMaster
+       01 WS-Max-Currencies picture 999 value 20.
+       01 WS-Currency-Count picture 999 value 0.
+       01 CurrencyTable.
+         05 currencyArray occurs 1 to 20 times
+              depending on WS-Currency-Count
+              indexed by B.
+           10 WS-FX-Country picture x(14).
+           10 WS-FX-Code picture x(3).
+           10 WS-FX-Rate picture 9(3)v9999.
+       01 WS-Current-Rate picture 9(3)v9999 value 1.0000.
+       01 WS-Current-Currency picture x(3) value 'USD'.
+
+      *Restart checkpoint - records the last processed input sequence
+      *number every WS-Checkpoint-Interval records so a rerun can skip
+      *shipments already carried through to FinalReport.txt. The
+      *interval is 1 (every record) because OutputFile/ExceptionsFile
+      *are reopened in EXTEND (append) mode on restart - anything
+      *processed past the last checkpoint but not yet checkpointed
+      *would otherwise be re-appended and duplicated on the report.
+       01 WS-Record-Count picture 9(7) value 0.
+       01 WS-Checkpoint-Interval picture 9(5) value 1.
+       01 WS-Restart-Sequence picture 9(7) value 0.
+
+      *Country control-break accumulators (assumes shipData is grouped
+      *by Country-In)
+       01 WS-First-Record picture x value 'Y'.
+       01 WS-Prior-Country picture x(14) value spaces.
+       01 WS-Country-Subtotal picture 9999999v99 value 0.
+       01 WS-Grand-Total picture 9999999v99 value 0.
+
+       01 Country-Subtotal-Line.
+         05 picture x(8) value spaces.
+         05 picture x(9) value 'SUBTOTAL-'.
+         05 CountrySub-Country-Out picture x(14).
+         05 picture x(4) value spaces.
+         05 CountrySub-Total-Out picture $$,$$$,$$$.99.
+         05 picture x(35) value spaces.
+
+       01 Grand-Total-Line.
+         05 picture x(35) value spaces.
+         05 picture x(11) value 'GRAND TOTAL'.
+         05 picture xxx value spaces.
+         05 GrandTotal-Out picture $$,$$$,$$$.99.
+         05 picture x value space.
+         05 picture x value '*'.
+         05 picture x(20) value spaces.
 
        01 HEADER.
          05 picture x(30) value spaces.
@@ -57,6 +159,8 @@
          05 picture x(5) value 'UNITS'.
          05 picture x(6) value spaces.
          05 picture x(11) value 'TOTAL VALUE'.
+         05 picture xx value spaces.
+         05 picture x(3) value 'CUR'.
          05 picture x(6) value spaces.
          05 picture x(7) value 'COUNTRY'.
 
@@ -68,26 +172,50 @@
 
 
 
-       01 DataContainer picture x(112) value 'BUTANE    0040COPPER    0075IRON ORE  1050OIL       2123RUBBER    1080SUGAR     0815TIMBER    0046WHEAT     0240'.
-      * DONE :D
+      *Price table is loaded from the PriceMaster master file at
+      *startup (150-Load-Price-Table) instead of being hardcoded here,
+      *so pricing updates are a data change, not a recompile.
+       01 WS-Max-Products picture 999 value 20.
+       01 WS-Product-Count picture 999 value 0.
 
-
-      *Here redefines let you say : DataContainer will be putted inside ProductTable, so you call Datacontainer when using ProductTable
-       01 ProductTable redefines DataContainer.
-         05 arrayTable occurs 8 times indexed by A.
+       01 ProductTable.
+         05 arrayTable occurs 1 to 20 times
+              depending on WS-Product-Count
+              indexed by A.
            10 WS-prodName picture x(10).
            10 WS-prodCost picture 99v99.
 
-
-       01 FinalPriceContainer picture 99999v99 value 0.
+       01 FinalPriceContainer picture 9999999v99 value 0.
 
        Procedure division.
        100-Main-Module.
+           perform 150-Load-Price-Table
+           perform 170-Load-Fx-Table
+           perform 160-Read-Checkpoint
+
            open input shipData
-             output OutputFile
+           if WS-Restart-Sequence > 0
+               open extend OutputFile
+               if WS-OUT-Status = '35'
+                   open output OutputFile
+               end-if
+               open extend ExceptionsFile
+               if WS-EX-Status = '35'
+                   open output ExceptionsFile
+               end-if
+           else
+               open output OutputFile
+               open output ExceptionsFile
+           end-if
+           open extend CheckpointFile
+           if WS-CP-Status = '35'
+               open output CheckpointFile
+           end-if
 
            Move FUNCTION CURRENT-DATE (1:8) to WS-CURRENT-DATE-DATA
-           perform 200-Printing-Header
+           if WS-Restart-Sequence = 0
+               perform 200-Printing-Header
+           end-if
 
 
            perform until Are-There-More-Records = 'No'
@@ -95,16 +223,105 @@
                    at end
                        move 'No' to Are-There-More-Records
                    not at end
-                       perform 300-Making-Math
-                       perform 400-Output-Record
+                       add 1 to WS-Record-Count
+                       if WS-Record-Count > WS-Restart-Sequence
+                           if WS-First-Record = 'Y'
+                               move Country-In to WS-Prior-Country
+                               move 'N' to WS-First-Record
+                           else
+                               if Country-In not = WS-Prior-Country
+                                   perform 425-Country-Subtotal
+                                   move Country-In to WS-Prior-Country
+                               end-if
+                           end-if
+
+                           perform 300-Making-Math
+                           if WS-Product-Found = 'Y'
+                               perform 400-Output-Record
+                           else
+                               perform 450-Write-Exception
+                           end-if
+                           perform 460-Write-Checkpoint
+                       end-if
                end-read
            end-perform
 
+           if WS-First-Record = 'N'
+               perform 425-Country-Subtotal
+           end-if
+           perform 480-Grand-Total
+           perform 490-Clear-Checkpoint
+
            close shipData
              OutputFile
+             ExceptionsFile
 
            stop run.
 
+       160-Read-Checkpoint.
+           open input CheckpointFile
+           if WS-CP-Status = '35'
+               move 0 to WS-Restart-Sequence
+           else
+               perform until CP-More-Records = 'No'
+                   read CheckpointFile
+                       at end
+                           move 'No' to CP-More-Records
+                       not at end
+                           move CP-Last-Sequence to WS-Restart-Sequence
+                           move CP-Prior-Country to WS-Prior-Country
+                           move CP-Country-Subtotal to WS-Country-Subtotal
+                           move CP-Grand-Total to WS-Grand-Total
+                   end-read
+               end-perform
+               close CheckpointFile
+               if WS-Restart-Sequence > 0
+                   move 'N' to WS-First-Record
+               end-if
+           end-if.
+
+       170-Load-Fx-Table.
+           open input FxRateMaster
+           if WS-FX-Status = '00'
+               perform until Fx-More-Records = 'No'
+                   read FxRateMaster
+                       at end
+                           move 'No' to Fx-More-Records
+                       not at end
+                           if WS-Currency-Count < WS-Max-Currencies
+                               add 1 to WS-Currency-Count
+                               move FX-Country to WS-FX-Country(WS-Currency-Count)
+                               move FX-CurrencyCode to WS-FX-Code(WS-Currency-Count)
+                               move FX-Rate to WS-FX-Rate(WS-Currency-Count)
+                           end-if
+                   end-read
+               end-perform
+               close FxRateMaster
+           end-if.
+
+       150-Load-Price-Table.
+           open input PriceMaster
+           if WS-PM-Status = '00'
+               perform until Price-More-Records = 'No'
+                   read PriceMaster
+                       at end
+                           move 'No' to Price-More-Records
+                       not at end
+                           if WS-Product-Count < WS-Max-Products
+                               add 1 to WS-Product-Count
+                               move PM-prodName to WS-prodName(WS-Product-Count)
+                               move PM-prodCost to WS-prodCost(WS-Product-Count)
+                           end-if
+                   end-read
+               end-perform
+               close PriceMaster
+           end-if.
+
+       490-Clear-Checkpoint.
+           close CheckpointFile
+           open output CheckpointFile
+           close CheckpointFile.
+
        200-Printing-Header.
 
            Move spaces to Print-Rec
@@ -123,20 +340,82 @@
            write Print-Rec.
 
        300-Making-Math.
-           Set A to 1
+           move spaces to Print-Rec
+           move 'N' to WS-Product-Found
+           if WS-Product-Count > 0
+               Set A to 1
+               SEARCH arrayTable
+                   at end
+                       continue
+                   WHEN WS-prodName(A) = ShipProduct
+                       move 'Y' to WS-Product-Found
+                       Compute FinalPriceContainer = prodUnits * WS-prodCost(A)
+                       perform 350-Apply-Currency
+                       move FinalPriceContainer to TotalPrice
+               end-search
+           end-if.
+
+       350-Apply-Currency.
+           move 1.0000 to WS-Current-Rate
+           move 'USD' to WS-Current-Currency
+
+           if WS-Currency-Count > 0
+               Set B to 1
+               SEARCH currencyArray
+                   at end
+                       continue
+                   WHEN WS-FX-Country(B) = Country-In
+                       move WS-FX-Rate(B) to WS-Current-Rate
+                       move WS-FX-Code(B) to WS-Current-Currency
+               end-search
+           end-if
 
-           SEARCH arrayTable
-               at end
-                   display 'NOT FOUND'
-               WHEN WS-prodName(A) = ShipProduct
-                   Compute FinalPriceContainer = prodUnits * WS-prodCost(A)
-                   move FinalPriceContainer to TotalPrice.
+           Compute FinalPriceContainer rounded =
+               FinalPriceContainer * WS-Current-Rate.
+
+       450-Write-Exception.
+           move spaces to Exception-Rec
+           move ShipName to ExShipName-Out
+           move ShipProduct to ExShipProduct-Out
+           move prodUnits to ExProdUnits-Out
+           move 'PRODUCT NOT FOUND IN PRICE TABLE' to ExReason-Out
+           write Exception-Rec.
+
+       460-Write-Checkpoint.
+           if function mod(WS-Record-Count WS-Checkpoint-Interval) = 0
+               move ShipName to CP-Last-ShipName
+               move WS-Record-Count to CP-Last-Sequence
+               move WS-Prior-Country to CP-Prior-Country
+               move WS-Country-Subtotal to CP-Country-Subtotal
+               move WS-Grand-Total to CP-Grand-Total
+               write Checkpoint-Rec
+           end-if.
 
        400-Output-Record.
            Move shipName to shipName-Out
            Move shipProduct to ShipProduct-Out
            Move prodUnits to prodUnits-Out
            Move Country-In to Country-Out
-           write Print-Rec.
+           Move WS-Current-Currency to Currency-Out
+           write Print-Rec
+             after advancing 1 line
+           add FinalPriceContainer to WS-Country-Subtotal
+           add FinalPriceContainer to WS-Grand-Total.
+
+       425-Country-Subtotal.
+           move spaces to Print-Rec
+           move WS-Prior-Country to CountrySub-Country-Out
+           move WS-Country-Subtotal to CountrySub-Total-Out
+           move Country-Subtotal-Line to Print-Rec
+           write Print-Rec
+             after advancing 2 lines
+           move 0 to WS-Country-Subtotal.
+
+       480-Grand-Total.
+           move spaces to Print-Rec
+           move WS-Grand-Total to GrandTotal-Out
+           move Grand-Total-Line to Print-Rec
+           write Print-Rec
+             after advancing 3 lines.
 
        end program Program1.
