@@ -8,6 +8,14 @@
                        organization is line sequential.
                        Select OutputSalesPersons assign to 'E:\COBOL Stuff\SalesPersonsProblems\SalesPersonsProblems\OutputFile.txt'
                        organization is line sequential.
+                       Select RosterFile assign to 'E:\COBOL Stuff\SalesPersonsProblems\SalesPersonsProblems\RosterFile.txt'
+                       organization is line sequential
+                       file status is WS-Roster-Status.
+                       Select ErrorListing assign to 'E:\COBOL Stuff\SalesPersonsProblems\SalesPersonsProblems\ErrorListing.txt'
+                       organization is line sequential.
+                       Select TotalsFile assign to 'E:\COBOL Stuff\SalesPersonsProblems\SalesPersonsProblems\TotalsFile.txt'
+                       organization is line sequential
+                       file status is WS-Totals-Status.
 
        Data division.
        file section.
@@ -26,10 +34,38 @@
            10 PersonName-Out picture x(20).
            10 picture x(5) value spaces.
            10 amt-of-sales-out picture $ZZ,ZZZ.99.
-           10 picture x(34).
+           10 picture x(5) value spaces.
+           10 Commission-Out picture $Z,ZZZ.99.
+           10 picture x(5) value spaces.
+           10 MTD-Out picture $$,$$$,$$9.99.
+           10 picture x(5) value spaces.
+           10 YTD-Out picture $$,$$$,$$$.99.
+           10 picture x(3).
+
+      *x(16) value spaces
+
+       Fd RosterFile.
+       01 Roster-Rec.
+         05 Roster-Id picture 99.
+         05 Roster-Name picture x(20).
+
+       Fd ErrorListing.
+       01 Error-Rec.
+         05 Error-PersonId-Out picture 99.
+         05 picture x(3) value spaces.
+         05 Error-PersonName-Out picture x(20).
+         05 picture x(3) value spaces.
+         05 Error-Reason-Out picture x(30).
+
+       Fd TotalsFile.
+       01 Totals-Rec.
+         05 Totals-PersonId picture 99.
+         05 Totals-MTD picture 9(7)v99.
+         05 Totals-YTD picture 9(7)v99.
+         05 Totals-Last-Month picture 99.
+         05 Totals-Last-Year picture 9(4).
+         05 Totals-Name picture x(20).
 
-      *x(16) value spaces 
-           
        Working-storage section.
 
        01 Are-There-More-Records picture xxx value 'YES'.
@@ -55,7 +91,13 @@
          05 picture x(16) value 'SALESPERSON NAME'.
          05 picture x(9) value spaces.
          05 picture x(11) value 'TOTAL SALES'.
-         05 picture x(15) value spaces.
+         05 picture x(9) value spaces.
+         05 picture x(10) value 'COMMISSION'.
+         05 picture x(9) value spaces.
+         05 picture x(3) value 'MTD'.
+         05 picture x(9) value spaces.
+         05 picture x(3) value 'YTD'.
+         05 picture x(5) value spaces.
 
        01 WS-CURRENT-DATE-DATA.
          05 WS-CURRENT-DATE.
@@ -71,52 +113,201 @@
          05 picture x value space.
          05 picture x value '*'.
 
-       01 ID-List occurs 20 times picture 99.
+      *Salesperson tables - sized with room to grow past current
+      *headcount. When RosterFile is present it is preloaded as the
+      *known roster and 300-Perf-Math rejects any PersonId not on it;
+      *when RosterFile is absent, 300-Perf-Math falls back to adding a
+      *new PersonId on first sight, same as before RosterFile existed.
+       01 WS-Max-Employees picture 999 value 200.
+       01 WS-Employee-Count picture 999 value 0.
+       01 WS-Employee-Index picture 999.
+       01 WS-Found picture x value 'N'.
+       01 WS-Roster-Status picture xx.
+       01 WS-Roster-Loaded picture x value 'N'.
+
+       01 ID-List occurs 1 to 200 times
+           depending on WS-Employee-Count
+           indexed by IX
+           picture 99.
 
       * Loop variables
-       01 w picture 99 value 1.
        01 y picture 99 value 1.
-       01 u picture 99 value 1.
 
-       01 SalaryHolder picture 99999v99 occurs 20 times.
-       01 EmpNameHolder picture x(20) occurs 20 times.
+       01 SalaryHolder occurs 1 to 200 times
+           depending on WS-Employee-Count
+           picture 99999v99.
+       01 EmpNameHolder occurs 1 to 200 times
+           depending on WS-Employee-Count
+           picture x(20).
        01 amt-holder picture 99999999v99.
 
+      *Tiered commission
+       01 WS-Commission picture 9999v99.
+
+      *Ranked top-performer section
+       01 WS-Top-N picture 9 value 3.
+       01 RankIndex occurs 1 to 200 times
+           depending on WS-Employee-Count
+           picture 999.
+       01 rnk picture 999.
+       01 chk picture 999.
+       01 WS-Rank-Best-Pos picture 999.
+       01 WS-Rank-Best-Val picture 99999v99.
+       01 WS-Rank-Temp picture 999.
+
+       01 TopPerformerHeader.
+         05 picture x(25) value spaces.
+         05 picture x(20) value 'TOP 3 SALESPERSONS'.
+         05 picture x(35) value spaces.
+
+       01 TopPerformerColumnHeader.
+         05 picture x(10) value spaces.
+         05 picture x(4) value 'RANK'.
+         05 picture x(10) value spaces.
+         05 picture x(16) value 'SALESPERSON NAME'.
+         05 picture x(9) value spaces.
+         05 picture x(11) value 'TOTAL SALES'.
+         05 picture x(20) value spaces.
+
+       01 TopPerformerLine.
+         05 picture x(10) value spaces.
+         05 Rank-Out picture 9.
+         05 picture x(11) value spaces.
+         05 RankName-Out picture x(20).
+         05 picture x(9) value spaces.
+         05 RankSales-Out picture $ZZ,ZZZ.99.
+         05 picture x(19) value spaces.
+
+      *MTD/YTD persisted totals - carried in tables parallel to
+      *ID-List/SalaryHolder and read/written from TotalsFile.
+       01 WS-Totals-Status picture xx.
+       01 WS-Totals-Index picture 999.
+       01 WS-Totals-Found picture x.
+       01 WS-MTD-Total occurs 1 to 200 times
+           depending on WS-Employee-Count
+           picture 9(7)v99.
+       01 WS-YTD-Total occurs 1 to 200 times
+           depending on WS-Employee-Count
+           picture 9(7)v99.
+
        Procedure division.
        100-Main-Module.
            Open input SalesPersonsList
              output OutputSalesPersons
+             output ErrorListing
+          Move FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE-DATA
+          perform 150-Load-Roster
+          perform 175-Load-Totals-File
           perform 200-Print-File
 
-          perform varying w
-           from 1
-           by 1 
-           until w > 20
-               compute ID-List(w) = w
-          end-perform
-
-           perform varying u
-             from 1
-             by 1
-             until u > 20
-               compute SalaryHolder(u) = 0
-           end-perform
-
            perform until Are-There-More-Records = 'NO'
                    read SalesPersonsList
-                       at end 
+                       at end
                        move 'NO'  to Are-There-More-Records
                        not at end
                        perform 300-Perf-Math
                    end-read
            end-perform
            perform 400-Print-Record
+           perform 425-Print-Top-Performers
            perform 500-Total-Result
+           perform 600-Write-Totals-File
            close SalesPersonsList
                    OutputSalesPersons
+                   ErrorListing
        stop run.
+
+       150-Load-Roster.
+           open input RosterFile
+           if WS-Roster-Status = '00'
+               move 'Y' to WS-Roster-Loaded
+               perform until WS-Roster-Status not = '00'
+                   read RosterFile
+                       at end
+                           continue
+                       not at end
+                           add 1 to WS-Employee-Count
+                           move Roster-Id to ID-List(WS-Employee-Count)
+                           move Roster-Name to EmpNameHolder(WS-Employee-Count)
+                           move 0 to SalaryHolder(WS-Employee-Count)
+                           move 0 to WS-MTD-Total(WS-Employee-Count)
+                           move 0 to WS-YTD-Total(WS-Employee-Count)
+                   end-read
+                   if WS-Employee-Count = WS-Max-Employees
+                       move '10' to WS-Roster-Status
+                   end-if
+               end-perform
+               close RosterFile
+           end-if.
+
+       175-Load-Totals-File.
+           open input TotalsFile
+           if WS-Totals-Status = '00'
+               perform until WS-Totals-Status not = '00'
+                   read TotalsFile
+                       at end
+                           continue
+                       not at end
+                           move 'N' to WS-Totals-Found
+                           if WS-Employee-Count > 0
+                               set IX to 1
+                               search ID-List
+                                   at end
+                                       continue
+                                   when ID-List(IX) = Totals-PersonId
+                                       move IX to WS-Totals-Index
+                                       move 'Y' to WS-Totals-Found
+                               end-search
+                           end-if
+                           if WS-Totals-Found = 'N' and WS-Roster-Loaded = 'Y'
+                               perform 176-Write-Totals-Reject
+                           else
+                               if WS-Totals-Found = 'N'
+                                   add 1 to WS-Employee-Count
+                                   move Totals-PersonId to ID-List(WS-Employee-Count)
+                                   move Totals-Name to EmpNameHolder(WS-Employee-Count)
+                                   move 0 to SalaryHolder(WS-Employee-Count)
+                                   move WS-Employee-Count to WS-Totals-Index
+                               end-if
+                               move Totals-MTD to WS-MTD-Total(WS-Totals-Index)
+                               move Totals-YTD to WS-YTD-Total(WS-Totals-Index)
+                               if Totals-Last-Month not = WS-CURRENT-MONTH
+                                  or Totals-Last-Year not = WS-CURRENT-YEAR
+                                   move 0 to WS-MTD-Total(WS-Totals-Index)
+                               end-if
+                               if Totals-Last-Year not = WS-CURRENT-YEAR
+                                   move 0 to WS-YTD-Total(WS-Totals-Index)
+                               end-if
+                           end-if
+                   end-read
+                   if WS-Employee-Count = WS-Max-Employees
+                       move '10' to WS-Totals-Status
+                   end-if
+               end-perform
+               close TotalsFile
+           end-if.
+
+       176-Write-Totals-Reject.
+           move spaces to Error-Rec
+           move Totals-PersonId to Error-PersonId-Out
+           move 'PERSONID NOT ON ROSTER' to Error-Reason-Out
+           write Error-Rec.
+
+       600-Write-Totals-File.
+           open output TotalsFile
+           perform varying y from 1 by 1 until y > WS-Employee-Count
+               move spaces to Totals-Rec
+               move ID-List(y) to Totals-PersonId
+               move WS-MTD-Total(y) to Totals-MTD
+               move WS-YTD-Total(y) to Totals-YTD
+               move WS-CURRENT-MONTH to Totals-Last-Month
+               move WS-CURRENT-YEAR to Totals-Last-Year
+               move EmpNameHolder(y) to Totals-Name
+               write Totals-Rec
+           end-perform
+           close TotalsFile.
+
        200-Print-File.
-           Move FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE-DATA
            Move WS-CURRENT-YEAR to year
            Move WS-CURRENT-MONTH to month
            Move WS-CURRENT-DAY to day1
@@ -134,24 +325,123 @@
 
        300-Perf-Math.
            move spaces to Print-Rec
-           move PersonName to EmpNameHolder(PersonId)
-           compute SalaryHolder(PersonId) = SalaryHolder(PersonId) + amt-of-sales.
-           
+           move 'N' to WS-Found
+           if WS-Employee-Count > 0
+               set IX to 1
+               search ID-List
+                   at end
+                       continue
+                   when ID-List(IX) = PersonId
+                       move IX to WS-Employee-Index
+                       move 'Y' to WS-Found
+               end-search
+           end-if
+           if WS-Found = 'N' and WS-Roster-Loaded = 'Y'
+               perform 350-Write-Error-Record
+           else
+               if WS-Found = 'N' and WS-Employee-Count = WS-Max-Employees
+                   perform 351-Write-Capacity-Error
+               else
+                   if WS-Found = 'N'
+                       add 1 to WS-Employee-Count
+                       move PersonId to ID-List(WS-Employee-Count)
+                       move 0 to SalaryHolder(WS-Employee-Count)
+                       move 0 to WS-MTD-Total(WS-Employee-Count)
+                       move 0 to WS-YTD-Total(WS-Employee-Count)
+                       move WS-Employee-Count to WS-Employee-Index
+                   end-if
+                   move PersonName to EmpNameHolder(WS-Employee-Index)
+                   compute SalaryHolder(WS-Employee-Index) =
+                       SalaryHolder(WS-Employee-Index) + amt-of-sales
+               end-if
+           end-if.
+
+       350-Write-Error-Record.
+           move spaces to Error-Rec
+           move PersonId to Error-PersonId-Out
+           move PersonName to Error-PersonName-Out
+           move 'PERSONID NOT ON ROSTER' to Error-Reason-Out
+           write Error-Rec.
+
+       351-Write-Capacity-Error.
+           move spaces to Error-Rec
+           move PersonId to Error-PersonId-Out
+           move PersonName to Error-PersonName-Out
+           move 'SALESPERSON CAPACITY EXCEEDED' to Error-Reason-Out
+           write Error-Rec.
+
        400-Print-Record.
            move spaces to Print-Rec
            perform varying y
              from 1
              by 1
-             until y > 20
+             until y > WS-Employee-Count
                move ID-List(y) to PersonID-Out
                move EmpNameHolder(y) to PersonName-Out
                move SalaryHolder(y) to amt-of-sales-out
                compute amt-holder = amt-holder + SalaryHolder(y)
+               perform 450-Compute-Commission
+               move WS-Commission to Commission-Out
+               add SalaryHolder(y) to WS-MTD-Total(y)
+               add SalaryHolder(y) to WS-YTD-Total(y)
+               move WS-MTD-Total(y) to MTD-Out
+               move WS-YTD-Total(y) to YTD-Out
 
                write Print-Rec
                  after advancing 1 lines
            end-perform
            move amt-holder to Total.
+
+       450-Compute-Commission.
+           if SalaryHolder(y) < 1000
+               compute WS-Commission rounded = SalaryHolder(y) * 0.05
+           else
+               if SalaryHolder(y) < 5000
+                   compute WS-Commission rounded = SalaryHolder(y) * 0.08
+               else
+                   compute WS-Commission rounded = SalaryHolder(y) * 0.12
+               end-if
+           end-if.
+       425-Print-Top-Performers.
+           if WS-Employee-Count > 0
+               perform varying rnk from 1 by 1 until rnk > WS-Employee-Count
+                   move rnk to RankIndex(rnk)
+               end-perform
+
+               move spaces to Print-Rec
+               move TopPerformerHeader to Print-Rec
+               write Print-Rec
+                 after advancing 3 lines
+               move TopPerformerColumnHeader to Print-Rec
+               write Print-Rec
+                 after advancing 2 lines
+
+               perform varying rnk from 1 by 1
+                 until rnk > WS-Top-N or rnk > WS-Employee-Count
+                   move rnk to WS-Rank-Best-Pos
+                   move SalaryHolder(RankIndex(rnk)) to WS-Rank-Best-Val
+                   compute chk = rnk + 1
+                   perform varying chk from chk by 1
+                     until chk > WS-Employee-Count
+                       if SalaryHolder(RankIndex(chk)) > WS-Rank-Best-Val
+                           move chk to WS-Rank-Best-Pos
+                           move SalaryHolder(RankIndex(chk)) to WS-Rank-Best-Val
+                       end-if
+                   end-perform
+                   move RankIndex(rnk) to WS-Rank-Temp
+                   move RankIndex(WS-Rank-Best-Pos) to RankIndex(rnk)
+                   move WS-Rank-Temp to RankIndex(WS-Rank-Best-Pos)
+
+                   move spaces to Print-Rec
+                   move rnk to Rank-Out
+                   move EmpNameHolder(RankIndex(rnk)) to RankName-Out
+                   move SalaryHolder(RankIndex(rnk)) to RankSales-Out
+                   move TopPerformerLine to Print-Rec
+                   write Print-Rec
+                     after advancing 1 lines
+               end-perform
+           end-if.
+
        500-Total-Result.
            move FinalResultOut to Print-Rec
            write Print-Rec
