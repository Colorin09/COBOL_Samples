@@ -6,8 +6,14 @@
        Input-Output section.
        File-control.     Select ItemList assign to 'E:\COBOL Stuff\InflationRateResults\InflationRateResults\ItemList.txt'
 			                organization is line sequential.
-		                 Select OutputData assign to 'E:\COBOL Stuff\InflationRateResults\InflationRateResults\OutputList.txt'                            
+		                 Select OutputData assign to 'E:\COBOL Stuff\InflationRateResults\InflationRateResults\OutputList.txt'
 			                organization is line sequential.
+		                 Select InflationParm assign to 'E:\COBOL Stuff\InflationRateResults\InflationRateResults\InflationParm.txt'
+			                organization is line sequential
+			                file status is WS-Parm-Status.
+		                 Select CpiTable assign to 'E:\COBOL Stuff\InflationRateResults\InflationRateResults\CpiTable.txt'
+			                organization is line sequential
+			                file status is WS-Cpi-Status.
        Data division.
        File section.
        Fd ItemList.
@@ -19,6 +25,18 @@
        Fd OutputData.
        01 Print-rec picture x(100).
 
+       Fd InflationParm.
+       01 Inflation-Parm-Rec.
+         05 Parm-Percent1 picture 99.
+         05 Parm-Percent2 picture 99.
+         05 Parm-Split-Year picture 99.
+         05 Parm-Horizon-Years picture 99.
+
+       Fd CpiTable.
+       01 Cpi-Rec.
+         05 Cpi-Year picture 99.
+         05 Cpi-Rate picture 99.
+
        Working-storage section.
 
        01 Are-there-More-Records picture xxx value 'YES'.
@@ -60,7 +78,7 @@
            10 inflationRate picture Z9.
            10 percentSign1 picture x value '%'.
            10 picture x(22) value spaces.
-           10 finalCost picture Z9.99.
+           10 finalCost picture ZZZ,ZZ9.99.
            10 picture x(40) value spaces.
 
       *to display the product info
@@ -86,45 +104,151 @@
 
       * Loop variables
        01 w picture 99.
-       01 y picture 99.
-       01 z picture 99.
        01 PageNbCount picture 999 value 1.
 
-      * Interest variables
-       01 IntPercent1 picture 9v99999 value 1.08.
-       01 IntPercent2 picture 9v99999 value 1.06.
-
        01 percent1 picture 99 value 8.
        01 percent2 picture 99 value 6.
 
-       01 InflationRateLoop picture 99v99999.
-
        01 yearLoop picture 99 value 1.
-       01 finalCostLoop picture 99v99.
-       
+       01 finalCostLoop picture 9(6)v99.
+
+      *Configurable rate assumptions / horizon (optional parameter file)
+       01 WS-Parm-Status picture xx.
+       01 WS-Split-Year picture 99 value 5.
+       01 WS-Horizon-Years picture 99 value 10.
+
+      *Historical/forecast CPI table (optional file) drives the actual
+      *year-by-year rate; percent1/percent2 above are kept only as the
+      *fallback rate for a projected year with no CPI-table entry.
+       01 WS-Cpi-Status picture xx.
+       01 WS-Cpi-Found picture x.
+       01 WS-Current-Rate picture 99.
+       01 WS-Cumulative-Factor picture 9(3)v99999.
+       01 WS-Max-Cpi-Years picture 99 value 25.
+       01 WS-Cpi-Year-Count picture 99 value 0.
+       01 CpiYearTable.
+         05 CpiYearEntry occurs 1 to 25 times
+             depending on WS-Cpi-Year-Count
+             indexed by C.
+           10 WS-Cpi-Table-Year picture 99.
+           10 WS-Cpi-Table-Rate picture 99.
+
+      *Cross-item comparison summary
+       01 WS-Max-Items picture 99 value 50.
+       01 WS-Item-Count picture 99 value 0.
+       01 SummaryTable.
+         05 SummaryEntry occurs 1 to 50 times
+             depending on WS-Item-Count
+             indexed by S.
+           10 SUM-ItemID picture 9(5).
+           10 SUM-ItemDescript picture x(20).
+           10 SUM-ItemPrice picture 999v99.
+           10 SUM-FinalCost picture 9(6)v99.
+
+       01 SummaryPageHeader.
+         05 picture x(15) value spaces.
+         05 picture x(40) value 'INFLATION IMPACT SUMMARY - ALL ITEMS'.
+         05 picture x(25) value spaces.
+
+       01 SummaryColumnHeader.
+         05 picture x(9) value spaces.
+         05 picture x(9) value 'ITEM ID'.
+         05 picture x(6) value spaces.
+         05 picture x(20) value 'ITEM DESCRIPTION'.
+         05 picture x(6) value spaces.
+         05 picture x(11) value 'ORIG. PRICE'.
+         05 picture x(6) value spaces.
+         05 picture x(14) value 'FINAL COST'.
+         05 picture x(15) value spaces.
+
+       01 SummaryLine.
+         05 picture x(10) value spaces.
+         05 SUM-ItemID-Out picture 9(5).
+         05 picture x(8) value spaces.
+         05 SUM-ItemDescript-Out picture x(20).
+         05 picture x(6) value spaces.
+         05 SUM-ItemPrice-Out picture $$$9.99.
+         05 picture x(8) value spaces.
+         05 SUM-FinalCost-Out picture $$$,$$$.99.
+         05 picture x(10) value spaces.
+
+      *Line-count based pagination
+       01 WS-Lines-On-Page picture 999 value 0.
+       01 WS-Max-Lines-Per-Page picture 999 value 55.
+       01 WS-Lines-Per-Item picture 999 value 0.
+       01 WS-First-Page picture x value 'Y'.
+
 
        procedure division.
        100-Main-Module.
+            perform 105-Read-Inflation-Parm
+            perform 110-Load-Cpi-Table
             open input ItemList
               output OutputData
-            
+
             perform until Are-There-More-Records = 'NO'
                  read ItemList
                      at end
                          move 'NO' to Are-there-More-Records
                      not at end
-                         perform 150-Page-Number
-                         perform 200-Create-Page
+                         compute WS-Lines-Per-Item = 8 + WS-Horizon-Years
+                         if WS-Lines-On-Page = 0 or
+                            (WS-Lines-On-Page + WS-Lines-Per-Item) >
+                             WS-Max-Lines-Per-Page
+                             perform 150-Page-Number
+                             perform 200-Create-Page
+                             move 5 to WS-Lines-On-Page
+                         end-if
                          perform 250-Item-Output
                          perform 275-Second-Header
                          perform 300-Output-Inflation
+                         perform 260-Accumulate-Summary
                          perform 400-Closing-Page
+                         add WS-Lines-Per-Item to WS-Lines-On-Page
                  end-read
             end-perform
+            if WS-Item-Count > 0
+                perform 500-Print-Summary-Page
+            end-if
             close ItemList
               OutputData
             stop run.
 
+       105-Read-Inflation-Parm.
+           open input InflationParm
+           if WS-Parm-Status = '00'
+               read InflationParm
+                   at end
+                       continue
+                   not at end
+                       move Parm-Percent1 to percent1
+                       move Parm-Percent2 to percent2
+                       move Parm-Split-Year to WS-Split-Year
+                       move Parm-Horizon-Years to WS-Horizon-Years
+               end-read
+               close InflationParm
+           end-if.
+
+       110-Load-Cpi-Table.
+           move 0 to WS-Cpi-Year-Count
+           open input CpiTable
+           if WS-Cpi-Status = '00'
+               perform until WS-Cpi-Status not = '00'
+                   read CpiTable
+                       at end
+                           continue
+                       not at end
+                           add 1 to WS-Cpi-Year-Count
+                           move Cpi-Year to WS-Cpi-Table-Year(WS-Cpi-Year-Count)
+                           move Cpi-Rate to WS-Cpi-Table-Rate(WS-Cpi-Year-Count)
+                   end-read
+                   if WS-Cpi-Year-Count = WS-Max-Cpi-Years
+                       move '10' to WS-Cpi-Status
+                   end-if
+               end-perform
+               close CpiTable
+           end-if.
+
        150-Page-Number.
            move PageNbCount to pageNb-Out
            Compute PageNbCount = PageNbCount + 1.
@@ -138,8 +262,14 @@
            move '/' to line1
            move '/' to line2
            Move HEADER to Print-rec
-           write Print-rec
-             after advancing 5 lines.
+           if WS-First-Page = 'Y'
+               write Print-rec
+                 after advancing 5 lines
+               move 'N' to WS-First-Page
+           else
+               write Print-rec
+                 after advancing page
+           end-if.
 
        250-Item-Output.
            move ItemID to ItemID-out
@@ -162,54 +292,81 @@
        300-Output-Inflation.
            move 1 to w
            move 1 to yearLoop
-           move 0 to y
            move 0 to finalCost
-           move 1 to z
-           move 8 to percent1 
-           move 6 to percent2
+           move 1 to WS-Cumulative-Factor
 
-           perform with test before until w = 11
+           perform with test before until w > WS-Horizon-Years
                move spaces to Print-rec
                move yearLoop to yearDisplay
                Compute yearLoop = yearLoop + 1
 
-               if w < 6
-                   move w to z
-               end-if
-               Compute IntPercent1 = IntPercent1 ** z
-
-               if w > 5
-                   move w to y
-                   compute y = y - 5
-               end-if
-               Compute IntPercent2 = IntPercent2 ** y
+               perform 320-Lookup-Cpi-Rate
+               move WS-Current-Rate to inflationRate
 
-               if w < 6
-                   move 8 to percent1
-                   move percent1 to inflationRate
-               else
-                   move 6 to percent2
-                   move percent2 to inflationRate
-               end-if
+               Compute WS-Cumulative-Factor rounded =
+                   WS-Cumulative-Factor * (1 + (WS-Current-Rate / 100))
 
-               Compute InflationRateLoop rounded = IntPercent1 * IntPercent2
-               
-               Compute finalCostLoop rounded = inflationRateLoop * ItemPrice
+               Compute finalCostLoop rounded = WS-Cumulative-Factor * ItemPrice
                move finalCostLoop to finalCost
 
                move InflationContainer to Print-rec
 
-               move 1.08 to IntPercent1
-               move 1.06 to IntPercent2
-
                write Print-rec
                  after advancing 1 line
                compute w = w + 1
            end-perform.
 
+       320-Lookup-Cpi-Rate.
+           move 'N' to WS-Cpi-Found
+           if WS-Cpi-Year-Count > 0
+               set C to 1
+               search CpiYearEntry
+                   at end
+                       continue
+                   when WS-Cpi-Table-Year(C) = w
+                       move WS-Cpi-Table-Rate(C) to WS-Current-Rate
+                       move 'Y' to WS-Cpi-Found
+               end-search
+           end-if
+           if WS-Cpi-Found = 'N'
+               if w < (WS-Split-Year + 1)
+                   move percent1 to WS-Current-Rate
+               else
+                   move percent2 to WS-Current-Rate
+               end-if
+           end-if.
+
+       260-Accumulate-Summary.
+           if WS-Item-Count < WS-Max-Items
+               add 1 to WS-Item-Count
+               move ItemID to SUM-ItemID(WS-Item-Count)
+               move ItemDescript to SUM-ItemDescript(WS-Item-Count)
+               move ItemPrice to SUM-ItemPrice(WS-Item-Count)
+               move finalCost to SUM-FinalCost(WS-Item-Count)
+           end-if.
+
+       500-Print-Summary-Page.
+           move spaces to Print-rec
+           move SummaryPageHeader to Print-rec
+           write Print-rec
+             after advancing page
+           move SummaryColumnHeader to Print-rec
+           write Print-rec
+             after advancing 2 lines
+           perform varying S from 1 by 1 until S > WS-Item-Count
+               move spaces to Print-rec
+               move SUM-ItemID(S) to SUM-ItemID-Out
+               move SUM-ItemDescript(S) to SUM-ItemDescript-Out
+               move SUM-ItemPrice(S) to SUM-ItemPrice-Out
+               move SUM-FinalCost(S) to SUM-FinalCost-Out
+               move SummaryLine to Print-rec
+               write Print-rec
+                 after advancing 1 line
+           end-perform.
+
        400-Closing-Page.
            move spaces to Print-rec
            write Print-rec
-             after advancing page.
+             after advancing 2 lines.
 
        end program Program1.
